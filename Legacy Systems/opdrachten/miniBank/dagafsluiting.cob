@@ -0,0 +1,254 @@
+      ************************************************************
+      * DAGAFSLUITING
+      *
+      * SLUIT DE VERRICHTINGEN VAN DE DAG AF: TELT ALLEEN DE
+      * VERRICHTINGEN UIT "BESTANDEN/DAGVERRICHTINGEN" MET DATUM =
+      * VANDAAG OP PER SOORT, SCHRIJFT EEN AFSLUITRAPPORT WEG EN
+      * ARCHIVEERT HET BESTAND ONDER EEN DATUMNAAM ZODAT VERRICHTING
+      * MORGEN MET EEN LEEG BESTAND KAN STARTEN.
+      *
+      * VERRICHTINGEN MET EEN ANDERE DATUM (BV. OMDAT EEN VORIGE
+      * NACHTRUN OVERGESLAGEN WERD) WORDEN NIET STILZWIJGEND
+      * MEEGETELD OF WEGGEGOOID: ZE WORDEN OPZIJ GEZET IN
+      * "BESTANDEN/DAGVERRICHTINGEN.OVERGEDRAGEN" EN NA HET LEGEN VAN
+      * VERRICHTINGEN DAAR OPNIEUW IN GEZET, ZODAT ZE BEWAARD BLIJVEN
+      * VOOR HANDMATIGE OPVOLGING. HET AANTAL OVERGEDRAGEN REGELS
+      * KOMT OOK OP HET AFSLUITRAPPORT TE STAAN.
+      *
+      ************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAGAFSLUITING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL VERRICHTINGEN
+                  ASSIGN TO "BESTANDEN/DAGVERRICHTINGEN".
+           SELECT OPTIONAL ARCHIEF
+                  ASSIGN TO DYNAMIC WS-ARCHIEFNAAM
+                  FILE STATUS IS WS-ARCHIEF-STATUS.
+           SELECT OPTIONAL AFSLUITRAPPORT
+                  ASSIGN TO DYNAMIC WS-RAPPORTNAAM
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RAPPORT-STATUS.
+           SELECT OPTIONAL OVERGEDRAGEN
+                  ASSIGN TO "BESTANDEN/DAGVERRICHTINGEN.OVERGEDRAGEN".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VERRICHTINGEN BLOCK CONTAINS 10 RECORDS.
+       01  VERRICHTING.
+           02 SOORT PIC 9.
+               88 OVERSCHRIJVING VALUE 1.
+               88 STORTING       VALUE 2.
+               88 AFHALING       VALUE 3.
+               88 RENTE          VALUE 4.
+           02 VAN.
+               03 DEEL1 PIC 9(3).
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 9(2).
+           02 NAAR.
+               03 DEEL1 PIC 9(3).
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 9(2).
+           02 BEDRAG.
+               03 GEHEEL PIC 9(7).
+               03 DECIMAAL PIC 9(2).
+           02 DATUM  PIC 9(8).
+           02 MEDEDELING PIC X(50).
+
+       FD ARCHIEF BLOCK CONTAINS 10 RECORDS.
+       01  ARCHIEFVERRICHTING.
+           02 A-SOORT PIC 9.
+           02 A-VAN.
+               03 A-VAN-DEEL1 PIC 9(3).
+               03 A-VAN-DEEL2 PIC 9(7).
+               03 A-VAN-DEEL3 PIC 9(2).
+           02 A-NAAR.
+               03 A-NAAR-DEEL1 PIC 9(3).
+               03 A-NAAR-DEEL2 PIC 9(7).
+               03 A-NAAR-DEEL3 PIC 9(2).
+           02 A-BEDRAG.
+               03 A-GEHEEL PIC 9(7).
+               03 A-DECIMAAL PIC 9(2).
+           02 A-DATUM  PIC 9(8).
+           02 A-MEDEDELING PIC X(50).
+
+       FD AFSLUITRAPPORT.
+       01  RAPPORTLIJN PIC X(80).
+
+       FD OVERGEDRAGEN BLOCK CONTAINS 10 RECORDS.
+       01  OVERGEDRAGEN-VERR.
+           02 O-SOORT PIC 9.
+           02 O-VAN.
+               03 O-VAN-DEEL1 PIC 9(3).
+               03 O-VAN-DEEL2 PIC 9(7).
+               03 O-VAN-DEEL3 PIC 9(2).
+           02 O-NAAR.
+               03 O-NAAR-DEEL1 PIC 9(3).
+               03 O-NAAR-DEEL2 PIC 9(7).
+               03 O-NAAR-DEEL3 PIC 9(2).
+           02 O-BEDRAG.
+               03 O-GEHEEL PIC 9(7).
+               03 O-DECIMAAL PIC 9(2).
+           02 O-DATUM  PIC 9(8).
+           02 O-MEDEDELING PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       77  WS-ARCHIEFNAAM  PIC X(40).
+       77  WS-RAPPORTNAAM  PIC X(40).
+       77  WS-ARCHIEF-STATUS PIC XX.
+           88 WS-ARCHIEF-OK VALUES "00" "05".
+       77  WS-RAPPORT-STATUS PIC XX.
+           88 WS-RAPPORT-OK VALUES "00" "05".
+       77  WS-FOUTVLAG     PIC X VALUE "N".
+           88 WS-OPENFOUT VALUE "J".
+       77  WS-DATUM        PIC 9(8).
+       77  GEDAAN          PIC X(1).
+           88 STOPLEZEN VALUE "J".
+       77  WS-BEDRAG-NUM   PIC 9(9)V99.
+       77  WS-ONGELDIGE-CNT PIC 9(5) VALUE ZERO.
+       01  TOTALEN.
+           02 CNT-OVERSCHR PIC 9(5) VALUE ZERO.
+           02 TOT-OVERSCHR PIC 9(9)V99 VALUE ZERO.
+           02 CNT-STORTING PIC 9(5) VALUE ZERO.
+           02 TOT-STORTING PIC 9(9)V99 VALUE ZERO.
+           02 CNT-AFHALING PIC 9(5) VALUE ZERO.
+           02 TOT-AFHALING PIC 9(9)V99 VALUE ZERO.
+           02 CNT-RENTE    PIC 9(5) VALUE ZERO.
+           02 TOT-RENTE    PIC 9(9)V99 VALUE ZERO.
+       01  RAPPORTREGEL.
+           02 R-OMSCHRIJVING PIC X(20).
+           02 R-AANTAL       PIC ZZZZ9.
+           02 R-BEDRAG       PIC Z(8)9,99.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           IF WS-OPENFOUT
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               PERFORM VERWERK-VERRICHTINGEN UNTIL STOPLEZEN
+               PERFORM SCHRIJF-RAPPORT
+               PERFORM ARCHIVEER-EN-LEEG
+               IF WS-OPENFOUT
+                   MOVE 1 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
+
+       INITIALISEER.
+           MOVE "N" TO GEDAAN
+           ACCEPT WS-DATUM FROM DATE
+      * JAAR 2000 PROBLEEM OPLOSSEN!
+           ADD 20000000 TO WS-DATUM
+           STRING "BESTANDEN/DAGVERRICHTINGEN." WS-DATUM
+                  DELIMITED BY SIZE INTO WS-ARCHIEFNAAM
+           STRING "BESTANDEN/AFSLUITRAPPORT." WS-DATUM
+                  DELIMITED BY SIZE INTO WS-RAPPORTNAAM
+           OPEN INPUT VERRICHTINGEN
+           OPEN OUTPUT ARCHIEF
+           OPEN OUTPUT OVERGEDRAGEN
+           IF NOT WS-ARCHIEF-OK
+               SET WS-OPENFOUT TO TRUE
+           END-IF.
+
+       VERWERK-VERRICHTINGEN.
+           READ VERRICHTINGEN AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN
+               IF DATUM = WS-DATUM
+                   PERFORM TEL-VERRICHTING
+                   PERFORM SCHRIJF-ARCHIEFREGEL
+               ELSE
+                   PERFORM BEWAAR-OVERGEDRAGEN
+               END-IF
+           END-IF.
+
+       BEWAAR-OVERGEDRAGEN.
+           ADD 1 TO WS-ONGELDIGE-CNT
+           MOVE VERRICHTING TO OVERGEDRAGEN-VERR
+           WRITE OVERGEDRAGEN-VERR.
+
+       TEL-VERRICHTING.
+           COMPUTE WS-BEDRAG-NUM =
+                   GEHEEL IN BEDRAG + (DECIMAAL IN BEDRAG / 100)
+           IF OVERSCHRIJVING
+               ADD 1 TO CNT-OVERSCHR
+               ADD WS-BEDRAG-NUM TO TOT-OVERSCHR
+           ELSE IF STORTING
+               ADD 1 TO CNT-STORTING
+               ADD WS-BEDRAG-NUM TO TOT-STORTING
+           ELSE IF AFHALING
+               ADD 1 TO CNT-AFHALING
+               ADD WS-BEDRAG-NUM TO TOT-AFHALING
+           ELSE IF RENTE
+               ADD 1 TO CNT-RENTE
+               ADD WS-BEDRAG-NUM TO TOT-RENTE
+           END-IF.
+
+       SCHRIJF-ARCHIEFREGEL.
+           MOVE VERRICHTING TO ARCHIEFVERRICHTING
+           WRITE ARCHIEFVERRICHTING.
+
+       SCHRIJF-RAPPORT.
+           OPEN OUTPUT AFSLUITRAPPORT
+           IF NOT WS-RAPPORT-OK
+               SET WS-OPENFOUT TO TRUE
+           ELSE
+               MOVE SPACES TO RAPPORTLIJN
+               STRING "AFSLUITRAPPORT " WS-DATUM DELIMITED BY SIZE
+                      INTO RAPPORTLIJN
+               WRITE RAPPORTLIJN
+               MOVE "OVERSCHRIJVING" TO R-OMSCHRIJVING
+               MOVE CNT-OVERSCHR TO R-AANTAL
+               MOVE TOT-OVERSCHR TO R-BEDRAG
+               MOVE RAPPORTREGEL TO RAPPORTLIJN
+               WRITE RAPPORTLIJN
+               MOVE "STORTING" TO R-OMSCHRIJVING
+               MOVE CNT-STORTING TO R-AANTAL
+               MOVE TOT-STORTING TO R-BEDRAG
+               MOVE RAPPORTREGEL TO RAPPORTLIJN
+               WRITE RAPPORTLIJN
+               MOVE "AFHALING" TO R-OMSCHRIJVING
+               MOVE CNT-AFHALING TO R-AANTAL
+               MOVE TOT-AFHALING TO R-BEDRAG
+               MOVE RAPPORTREGEL TO RAPPORTLIJN
+               WRITE RAPPORTLIJN
+               MOVE "RENTE" TO R-OMSCHRIJVING
+               MOVE CNT-RENTE TO R-AANTAL
+               MOVE TOT-RENTE TO R-BEDRAG
+               MOVE RAPPORTREGEL TO RAPPORTLIJN
+               WRITE RAPPORTLIJN
+               MOVE "OVERGEDRAGEN" TO R-OMSCHRIJVING
+               MOVE WS-ONGELDIGE-CNT TO R-AANTAL
+               MOVE ZEROS TO R-BEDRAG
+               MOVE RAPPORTREGEL TO RAPPORTLIJN
+               WRITE RAPPORTLIJN
+               CLOSE AFSLUITRAPPORT
+           END-IF.
+
+       ARCHIVEER-EN-LEEG.
+           CLOSE VERRICHTINGEN
+           CLOSE ARCHIEF
+           CLOSE OVERGEDRAGEN
+           OPEN OUTPUT VERRICHTINGEN
+           IF WS-ONGELDIGE-CNT > 0
+               PERFORM ZET-OVERGEDRAGEN-TERUG
+           END-IF
+           CLOSE VERRICHTINGEN.
+
+       ZET-OVERGEDRAGEN-TERUG.
+           OPEN INPUT OVERGEDRAGEN
+           MOVE "N" TO GEDAAN
+           PERFORM UNTIL STOPLEZEN
+               READ OVERGEDRAGEN AT END MOVE "J" TO GEDAAN
+               END-READ
+               IF NOT STOPLEZEN
+                   WRITE VERRICHTING FROM OVERGEDRAGEN-VERR
+               END-IF
+           END-PERFORM
+           CLOSE OVERGEDRAGEN.
