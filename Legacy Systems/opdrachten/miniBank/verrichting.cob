@@ -13,6 +13,14 @@
        FILE-CONTROL.
            SELECT OPTIONAL VERRICHTINGEN
                   ASSIGN TO "BESTANDEN/DAGVERRICHTINGEN".
+           SELECT OPTIONAL SALDI ASSIGN TO "BESTANDEN/SALDO"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS SALDO-NR.
+           SELECT OPTIONAL KLANTEN ASSIGN TO "BESTANDEN/KLANTEN"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS NR.
 
        DATA DIVISION.
        FILE SECTION.
@@ -22,6 +30,7 @@
                88 OVERSCHRIJVING VALUE 1.
                88 STORTING       VALUE 2.
                88 AFHALING       VALUE 3.
+               88 RENTE          VALUE 4.
            02 VAN.
                03 DEEL1 PIC 9(3).
                03 DEEL2 PIC 9(7).
@@ -36,6 +45,25 @@
            02 DATUM  PIC 9(8).
            02 MEDEDELING PIC X(50).
 
+       FD SALDI BLOCK CONTAINS 10 RECORDS.
+       01  SALDOREC.
+           02 SALDO-NR PIC 9(7).
+           02 SALDO-BEDRAG.
+               03 SALDO-GEHEEL    PIC 9(7).
+               03 SALDO-DECIMAAL  PIC 9(2).
+
+       FD KLANTEN BLOCK CONTAINS 10 RECORDS.
+       01  KLANT.
+           02 NR       PIC 9(7).
+           02 NAAM     PIC X(20).
+           02 STRAAT   PIC X(30).
+           02 POSTCODE PIC X(8).
+           02 GEMEENTE PIC X(20).
+           02 TEL      PIC X(13).
+           02 KLANT-STATUS   PIC X.
+               88 KLANT-ACTIEF   VALUE "A".
+               88 KLANT-INACTIEF VALUE "I".
+
        WORKING-STORAGE SECTION.
        77  MENUWAARDE PIC 9 VALUE 0.
            88 MENUWAARDE-GELDIG VALUES 0 THRU 3.
@@ -44,6 +72,21 @@
            88 MENU-AFHALING VALUE 3.
            88 MENU-EINDE    VALUE 0.
        77  FOUTMELDING PIC X(79).
+       77  INVOERSTATUS PIC X.
+           88 INVOER-OK VALUE "J".
+           88 INVOER-NOK VALUE "N".
+       77  WS-SALDO-CENTEN  PIC 9(9).
+       77  WS-BEDRAG-CENTEN PIC 9(9).
+       77  WS-DAGLIMIET-CENTEN PIC 9(9) VALUE 100000.
+       77  WS-DAGTOTAAL-CENTEN PIC 9(9).
+       77  WS-VANDAAG PIC 9(8).
+       77  WS-VAN-NR PIC 9(7).
+       77  WS-NIEUW-BEDRAG-CENTEN PIC 9(9).
+       77  WS-DAGLIMIET-GEDAAN PIC X.
+           88 DAGLIMIET-KLAAR VALUE "J".
+       77  WS-VERRICHTING-OPSLAG PIC X(92).
+       77  WS-BBAN-GETAL PIC 9(10).
+       77  WS-CONTROLEGETAL PIC 9(2).
 
        SCREEN SECTION.
        01  HOOFDMENU.
@@ -73,6 +116,7 @@
            02 LINE 10 COL 17 PIC 9(7) USING GEHEEL IN BEDRAG.
            02 LINE 10 COL 25 PIC 9(2) USING DECIMAAL IN BEDRAG.
            02 LINE 11 COL 21 PIC X(50) USING MEDEDELING.
+           02 LINE 24 COL  1 PIC X(79) FROM FOUTMELDING.
        01 STORTINGSCHERM.
            02 BLANK SCREEN.
            02 LINE  4 COL 16 VALUE "*** STORTING ***".
@@ -84,6 +128,7 @@
            02 LINE  8 COL 37 PIC 9(2) USING DEEL3 IN NAAR.
            02 LINE  9 COL 17 PIC 9(7) USING GEHEEL IN BEDRAG.
            02 LINE  9 COL 25 PIC 9(2) USING DECIMAAL IN BEDRAG.
+           02 LINE 24 COL  1 PIC X(79) FROM FOUTMELDING.
        01 AFHALINGSCHERM.
            02 BLANK SCREEN.
            02 LINE  4 COL 16 VALUE "*** AFHALING ***".
@@ -95,6 +140,7 @@
            02 LINE  8 COL 37 PIC 9(2) USING DEEL3 IN VAN.
            02 LINE  9 COL 17 PIC 9(7) USING GEHEEL IN BEDRAG.
            02 LINE  9 COL 25 PIC 9(2) USING DECIMAAL IN BEDRAG.
+           02 LINE 24 COL  1 PIC X(79) FROM FOUTMELDING.
 
        PROCEDURE DIVISION.
 
@@ -105,7 +151,9 @@
            STOP RUN.
 
        INITIALISEER.
-           OPEN EXTEND VERRICHTINGEN.
+           OPEN EXTEND VERRICHTINGEN
+           OPEN I-O SALDI
+           OPEN INPUT KLANTEN.
 
        DOETAAK.
            MOVE SPACES TO FOUTMELDING
@@ -130,26 +178,205 @@
            ACCEPT HOOFDMENU.
 
        DOE-OVERSCHRIJVING.
-           DISPLAY OVERSCHRIJVINGSCHERM
-           ACCEPT OVERSCHRIJVINGSCHERM
+           MOVE SPACES TO FOUTMELDING
+           PERFORM WITH TEST AFTER UNTIL INVOER-OK
+               SET INVOER-OK TO TRUE
+               DISPLAY OVERSCHRIJVINGSCHERM
+               ACCEPT OVERSCHRIJVINGSCHERM
+               PERFORM CONTROLEER-REKENING-VAN
+               IF INVOER-OK
+                   PERFORM CONTROLEER-REKENING-NAAR
+               END-IF
+               IF INVOER-OK
+                   PERFORM ZOEK-KLANT-VAN
+               END-IF
+               IF INVOER-OK
+                   PERFORM ZOEK-KLANT-NAAR
+               END-IF
+               IF INVOER-OK
+                   PERFORM CONTROLEER-SALDO-VAN
+               END-IF
+           END-PERFORM
            SET OVERSCHRIJVING TO TRUE
-           PERFORM SCHRIJF-WEG.
+           PERFORM SCHRIJF-WEG
+           PERFORM WERK-SALDO-BIJ-AF-VAN
+           PERFORM WERK-SALDO-BIJ-BIJ-NAAR.
 
        DOE-STORTING.
-           DISPLAY STORTINGSCHERM
-           ACCEPT STORTINGSCHERM
+           MOVE SPACES TO FOUTMELDING
+           PERFORM WITH TEST AFTER UNTIL INVOER-OK
+               SET INVOER-OK TO TRUE
+               DISPLAY STORTINGSCHERM
+               ACCEPT STORTINGSCHERM
+               PERFORM CONTROLEER-REKENING-NAAR
+               IF INVOER-OK
+                   PERFORM ZOEK-KLANT-NAAR
+               END-IF
+           END-PERFORM
            SET STORTING TO TRUE
-           PERFORM SCHRIJF-WEG.
+           PERFORM SCHRIJF-WEG
+           PERFORM WERK-SALDO-BIJ-BIJ-NAAR.
 
        DOE-AFHALING.
-           DISPLAY AFHALINGSCHERM
-           ACCEPT AFHALINGSCHERM
+           MOVE SPACES TO FOUTMELDING
+           PERFORM WITH TEST AFTER UNTIL INVOER-OK
+               SET INVOER-OK TO TRUE
+               DISPLAY AFHALINGSCHERM
+               ACCEPT AFHALINGSCHERM
+               PERFORM CONTROLEER-REKENING-VAN
+               IF INVOER-OK
+                   PERFORM ZOEK-KLANT-VAN
+               END-IF
+               IF INVOER-OK
+                   PERFORM CONTROLEER-SALDO-VAN
+               END-IF
+               IF INVOER-OK
+                   PERFORM CONTROLEER-DAGLIMIET-VAN
+               END-IF
+           END-PERFORM
            SET AFHALING TO TRUE
-           PERFORM SCHRIJF-WEG.
+           PERFORM SCHRIJF-WEG
+           PERFORM WERK-SALDO-BIJ-AF-VAN.
 
        DOE-EINDE.
            EXIT.
 
+       CONTROLEER-REKENING-VAN.
+           MOVE SPACES TO FOUTMELDING
+           COMPUTE WS-BBAN-GETAL = DEEL1 IN VAN * 10000000 +
+                   DEEL2 IN VAN
+           COMPUTE WS-CONTROLEGETAL = FUNCTION MOD(WS-BBAN-GETAL, 97)
+           IF WS-CONTROLEGETAL = 0
+               MOVE 97 TO WS-CONTROLEGETAL
+           END-IF
+           IF WS-CONTROLEGETAL NOT = DEEL3 IN VAN
+               MOVE "ONGELDIG REKENINGNUMMER (CONTROLEGETAL)!"
+                    TO FOUTMELDING
+               SET INVOER-NOK TO TRUE
+           END-IF.
+
+       CONTROLEER-REKENING-NAAR.
+           MOVE SPACES TO FOUTMELDING
+           COMPUTE WS-BBAN-GETAL = DEEL1 IN NAAR * 10000000 +
+                   DEEL2 IN NAAR
+           COMPUTE WS-CONTROLEGETAL = FUNCTION MOD(WS-BBAN-GETAL, 97)
+           IF WS-CONTROLEGETAL = 0
+               MOVE 97 TO WS-CONTROLEGETAL
+           END-IF
+           IF WS-CONTROLEGETAL NOT = DEEL3 IN NAAR
+               MOVE "ONGELDIG REKENINGNUMMER (CONTROLEGETAL)!"
+                    TO FOUTMELDING
+               SET INVOER-NOK TO TRUE
+           END-IF.
+
+       ZOEK-KLANT-VAN.
+           MOVE SPACES TO FOUTMELDING
+           MOVE DEEL2 IN VAN TO NR IN KLANT
+           READ KLANTEN
+               INVALID KEY MOVE "NUMMER BESTAAT NIET!" TO FOUTMELDING
+                           SET INVOER-NOK TO TRUE
+           END-READ
+           IF INVOER-OK AND KLANT-INACTIEF
+               MOVE "NUMMER BESTAAT NIET!" TO FOUTMELDING
+               SET INVOER-NOK TO TRUE
+           END-IF.
+
+       ZOEK-KLANT-NAAR.
+           MOVE SPACES TO FOUTMELDING
+           MOVE DEEL2 IN NAAR TO NR IN KLANT
+           READ KLANTEN
+               INVALID KEY MOVE "NUMMER BESTAAT NIET!" TO FOUTMELDING
+                           SET INVOER-NOK TO TRUE
+           END-READ
+           IF INVOER-OK AND KLANT-INACTIEF
+               MOVE "NUMMER BESTAAT NIET!" TO FOUTMELDING
+               SET INVOER-NOK TO TRUE
+           END-IF.
+
+       CONTROLEER-SALDO-VAN.
+           MOVE SPACES TO FOUTMELDING
+           MOVE DEEL2 IN VAN TO SALDO-NR
+           READ SALDI
+               INVALID KEY MOVE ZEROS TO SALDOREC
+                           MOVE DEEL2 IN VAN TO SALDO-NR
+           END-READ
+           COMPUTE WS-SALDO-CENTEN =
+                   SALDO-GEHEEL * 100 + SALDO-DECIMAAL
+           COMPUTE WS-BEDRAG-CENTEN =
+                   GEHEEL IN BEDRAG * 100 + DECIMAAL IN BEDRAG
+           IF WS-BEDRAG-CENTEN > WS-SALDO-CENTEN
+               MOVE "ONVOLDOENDE SALDO!" TO FOUTMELDING
+               SET INVOER-NOK TO TRUE
+           END-IF.
+
+       CONTROLEER-DAGLIMIET-VAN.
+           MOVE SPACES TO FOUTMELDING
+           MOVE DEEL2 IN VAN TO WS-VAN-NR
+           COMPUTE WS-NIEUW-BEDRAG-CENTEN =
+                   GEHEEL IN BEDRAG * 100 + DECIMAAL IN BEDRAG
+           ACCEPT WS-VANDAAG FROM DATE
+      * JAAR 2000 PROBLEEM OPLOSSEN!
+           ADD 20000000 TO WS-VANDAAG
+           MOVE ZEROS TO WS-DAGTOTAAL-CENTEN
+           MOVE "N" TO WS-DAGLIMIET-GEDAAN
+           MOVE VERRICHTING TO WS-VERRICHTING-OPSLAG
+           CLOSE VERRICHTINGEN
+           OPEN INPUT VERRICHTINGEN
+           PERFORM TEL-AFHALING-VANDAAG UNTIL DAGLIMIET-KLAAR
+           CLOSE VERRICHTINGEN
+           OPEN EXTEND VERRICHTINGEN
+           MOVE WS-VERRICHTING-OPSLAG TO VERRICHTING
+           IF WS-DAGTOTAAL-CENTEN + WS-NIEUW-BEDRAG-CENTEN >
+                   WS-DAGLIMIET-CENTEN
+               MOVE "DAGLIMIET VOOR AFHALINGEN OVERSCHREDEN!"
+                    TO FOUTMELDING
+               SET INVOER-NOK TO TRUE
+           END-IF.
+
+       TEL-AFHALING-VANDAAG.
+           READ VERRICHTINGEN AT END MOVE "J" TO WS-DAGLIMIET-GEDAAN
+           END-READ
+           IF NOT DAGLIMIET-KLAAR AND AFHALING
+                   AND DEEL2 IN VAN = WS-VAN-NR
+                   AND DATUM = WS-VANDAAG
+               COMPUTE WS-DAGTOTAAL-CENTEN = WS-DAGTOTAAL-CENTEN +
+                       GEHEEL IN BEDRAG * 100 + DECIMAAL IN BEDRAG
+           END-IF.
+
+       WERK-SALDO-BIJ-AF-VAN.
+           MOVE DEEL2 IN VAN TO SALDO-NR
+           READ SALDI
+               INVALID KEY MOVE ZEROS TO SALDOREC
+                           MOVE DEEL2 IN VAN TO SALDO-NR
+           END-READ
+           COMPUTE WS-SALDO-CENTEN =
+                   SALDO-GEHEEL * 100 + SALDO-DECIMAAL
+           COMPUTE WS-BEDRAG-CENTEN =
+                   GEHEEL IN BEDRAG * 100 + DECIMAAL IN BEDRAG
+           SUBTRACT WS-BEDRAG-CENTEN FROM WS-SALDO-CENTEN
+           DIVIDE WS-SALDO-CENTEN BY 100
+               GIVING SALDO-GEHEEL
+               REMAINDER SALDO-DECIMAAL
+           REWRITE SALDOREC INVALID KEY WRITE SALDOREC END-WRITE
+           END-REWRITE.
+
+       WERK-SALDO-BIJ-BIJ-NAAR.
+           MOVE DEEL2 IN NAAR TO SALDO-NR
+           READ SALDI
+               INVALID KEY MOVE ZEROS TO SALDOREC
+                           MOVE DEEL2 IN NAAR TO SALDO-NR
+           END-READ
+           COMPUTE WS-SALDO-CENTEN =
+                   SALDO-GEHEEL * 100 + SALDO-DECIMAAL
+           COMPUTE WS-BEDRAG-CENTEN =
+                   GEHEEL IN BEDRAG * 100 + DECIMAAL IN BEDRAG
+           ADD WS-BEDRAG-CENTEN TO WS-SALDO-CENTEN
+           DIVIDE WS-SALDO-CENTEN BY 100
+               GIVING SALDO-GEHEEL
+               REMAINDER SALDO-DECIMAAL
+           REWRITE SALDOREC INVALID KEY WRITE SALDOREC END-WRITE
+           END-REWRITE.
+
        SCHRIJF-WEG.
            ACCEPT DATUM FROM DATE
       * JAAR 2000 PROBLEEM OPLOSSEN!
@@ -157,4 +384,6 @@
            WRITE VERRICHTING.
 
        SLUIT-BESTAND.
-           CLOSE VERRICHTINGEN.
+           CLOSE VERRICHTINGEN
+           CLOSE SALDI
+           CLOSE KLANTEN.
