@@ -16,9 +16,15 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OPTIONAL KLANTEN ASSIGN TO "BESTANDEN/KLANTEN"
-                  ACCESS MODE IS RANDOM
+                  ACCESS MODE IS DYNAMIC
                   ORGANIZATION IS INDEXED
-                  RECORD KEY IS NR.
+                  RECORD KEY IS NR
+                  FILE STATUS IS WS-KLANTEN-STATUS.
+           SELECT OPTIONAL KLANTENAUDIT
+                  ASSIGN TO "BESTANDEN/KLANTENAUDIT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL VERRICHTINGEN
+                  ASSIGN TO "BESTANDEN/DAGVERRICHTINGEN".
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,18 +36,83 @@
            02 POSTCODE PIC X(8).
            02 GEMEENTE PIC X(20).
            02 TEL      PIC X(13).
+           02 KLANT-STATUS   PIC X.
+               88 KLANT-ACTIEF   VALUE "A".
+               88 KLANT-INACTIEF VALUE "I".
+
+       FD  KLANTENAUDIT.
+       01  AUDITREGEL.
+           02 A-TIJDSTEMPEL   PIC 9(16).
+           02 FILLER          PIC X VALUE SPACE.
+           02 A-ACTIE         PIC X(11).
+           02 FILLER          PIC X VALUE SPACE.
+           02 A-NR            PIC 9(7).
+           02 FILLER          PIC X VALUE SPACE.
+           02 A-VOOR-NAAM     PIC X(20).
+           02 A-VOOR-STRAAT   PIC X(30).
+           02 A-VOOR-POSTCODE PIC X(8).
+           02 A-VOOR-GEMEENTE PIC X(20).
+           02 A-VOOR-TEL      PIC X(13).
+           02 FILLER          PIC X VALUE SPACE.
+           02 A-NA-NAAM       PIC X(20).
+           02 A-NA-STRAAT     PIC X(30).
+           02 A-NA-POSTCODE   PIC X(8).
+           02 A-NA-GEMEENTE   PIC X(20).
+           02 A-NA-TEL        PIC X(13).
+
+       FD  VERRICHTINGEN BLOCK CONTAINS 10 RECORDS.
+       01  VERRICHTING.
+           02 SOORT PIC 9.
+               88 OVERSCHRIJVING VALUE 1.
+               88 STORTING       VALUE 2.
+               88 AFHALING       VALUE 3.
+               88 RENTE          VALUE 4.
+           02 VAN.
+               03 DEEL1 PIC 9(3).
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 9(2).
+           02 NAAR.
+               03 DEEL1 PIC 9(3).
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 9(2).
+           02 BEDRAG.
+               03 GEHEEL PIC 9(7).
+               03 DECIMAAL PIC 9(2).
+           02 DATUM  PIC 9(8).
+           02 MEDEDELING PIC X(50).
 
        WORKING-STORAGE SECTION.
        77  MENUWAARDE PIC 9 VALUE 0.
-           88 MENU-WAARDE-GELDIG VALUES 0 THRU 3.
+           88 MENU-WAARDE-GELDIG VALUES 0 THRU 5.
            88 M-VOEGTOE   VALUE 1.
            88 M-VERWIJDER VALUE 2.
            88 M-WIJZIG    VALUE 3.
+           88 M-LIJST     VALUE 4.
+           88 M-INFO      VALUE 5.
            88 M-EINDE     VALUE 0.
        77  FOUTMELDING PIC X(79).
        77  INVOERSTATUS PIC X.
            88 INVOER-OK VALUE "J".
            88 INVOER-NOK VALUE "N".
+       77  KLANTENGEDAAN PIC X(1).
+           88 STOPLEZENKLANTEN VALUE "J".
+       77  NRKOP      PIC X(7)  VALUE "  NR   ".
+       77  NAAMKOP    PIC X(20) VALUE "NAAM                ".
+       77  GEMEENTEKOP PIC X(20) VALUE "GEMEENTE            ".
+       77  TELKOP     PIC X(13) VALUE "TEL          ".
+       77  WS-AUDIT-DATUM PIC 9(8).
+       77  WS-AUDIT-TIJD  PIC 9(8).
+       01  KLANT-VOOR.
+           02 KV-NAAM     PIC X(20).
+           02 KV-STRAAT   PIC X(30).
+           02 KV-POSTCODE PIC X(8).
+           02 KV-GEMEENTE PIC X(20).
+           02 KV-TEL      PIC X(13).
+       77  WS-INFO-NR PIC 9(7).
+       77  VERRICHTINGENGEDAAN PIC X(1).
+           88 STOPLEZENVERRICHTINGEN VALUE "J".
+       77  WS-KLANTEN-STATUS PIC XX.
+       77  LS-BATCHVLAG PIC X.
 
        SCREEN SECTION.
        01  HOOFDMENU.
@@ -50,7 +121,9 @@
            02 LINE 8 COL 25  VALUE "1. VOEG KLANT TOE".
            02 LINE 9 COL 25  VALUE "2. VERWIJDER KLANT".
            02 LINE 10 COL 25 VALUE "3. WIJZIG KLANTGEGEVENS".
-           02 LINE 12 COL 25 VALUE "0. EINDE".
+           02 LINE 11 COL 25 VALUE "4. KLANTENLIJST".
+           02 LINE 12 COL 25 VALUE "5. KLANTINFO EN MINI-AFSCHRIFT".
+           02 LINE 13 COL 25 VALUE "0. EINDE".
            02 LINE 20 COL 1  VALUE "UW SELECTIE:".
            02 LINE 20 COL 15 PIC Z USING MENUWAARDE.
            02 LINE 24 COL 1  PIC X(79) FROM FOUTMELDING.
@@ -87,13 +160,38 @@
        PROCEDURE DIVISION.
 
        MAIN.
-           PERFORM INITIALISEER
-           PERFORM DOETAAK WITH TEST AFTER UNTIL M-EINDE
-           PERFORM SLUITBESTAND
-           STOP RUN.
+           ACCEPT LS-BATCHVLAG FROM ENVIRONMENT "NACHTBATCH"
+           IF LS-BATCHVLAG = "J"
+               PERFORM BATCH-KLANTENLIJST
+               IF WS-KLANTEN-STATUS = "00"
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   MOVE 1 TO RETURN-CODE
+               END-IF
+           ELSE
+               PERFORM INITIALISEER
+               PERFORM DOETAAK WITH TEST AFTER UNTIL M-EINDE
+               PERFORM SLUITBESTAND
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       BATCH-KLANTENLIJST.
+           OPEN INPUT KLANTEN
+           IF WS-KLANTEN-STATUS = "00"
+               MOVE "N" TO KLANTENGEDAAN
+               MOVE ZEROS TO NR
+               START KLANTEN KEY IS NOT LESS THAN NR
+                   INVALID KEY MOVE "J" TO KLANTENGEDAAN
+               END-START
+               PERFORM PRINTKLANTENLIJNEN
+               PERFORM PRINTHEADLINES
+               CLOSE KLANTEN
+           END-IF.
 
        INITIALISEER.
-           OPEN I-O KLANTEN.
+           OPEN I-O KLANTEN
+           OPEN EXTEND KLANTENAUDIT.
 
        DOETAAK.
            MOVE SPACES TO FOUTMELDING
@@ -105,12 +203,16 @@
                PERFORM VERWIJDERPROC
            ELSE IF M-WIJZIG
                PERFORM WIJZIGPROC
+           ELSE IF M-LIJST
+               PERFORM KLANTENLIJSTPROC
+           ELSE IF M-INFO
+               PERFORM KLANTINFOPROC
            ELSE
                PERFORM EINDEPROC
            END-IF.
 
        TOONFOUT.
-           MOVE "KIES EEN WAARDE TUSSEN 0 EN 3!" TO FOUTMELDING.
+           MOVE "KIES EEN WAARDE TUSSEN 0 EN 5!" TO FOUTMELDING.
 
        HAALINPUT.
            DISPLAY HOOFDMENU
@@ -126,8 +228,12 @@
                ACCEPT KLANTNRSCHERM
                ACCEPT GEGEVENSSCHERM
                PERFORM CLEANUPKLANT
+               SET KLANT-ACTIEF TO TRUE
                WRITE KLANT INVALID KEY PERFORM FOUTTOEVOEGEN
                END-WRITE
+               IF INVOER-OK
+                   PERFORM SCHRIJF-AUDIT-TOEVOEGEN
+               END-IF
            END-PERFORM.
 
        CLEANUPKLANT.
@@ -148,8 +254,24 @@
                DISPLAY KLANTNUMMERSCHERM
                ACCEPT KLANTNUMMERSCHERM
                PERFORM CLEANUPKLANT
-               DELETE KLANTEN INVALID KEY PERFORM FOUTVERWIJDEREN
-               END-DELETE
+               READ KLANTEN INVALID KEY PERFORM FOUTVERWIJDEREN
+               END-READ
+               IF INVOER-OK AND KLANT-INACTIEF
+                   PERFORM FOUTALINACTIEF
+               END-IF
+               IF INVOER-OK
+                   MOVE NAAM     TO KV-NAAM
+                   MOVE STRAAT   TO KV-STRAAT
+                   MOVE POSTCODE TO KV-POSTCODE
+                   MOVE GEMEENTE TO KV-GEMEENTE
+                   MOVE TEL      TO KV-TEL
+                   SET KLANT-INACTIEF TO TRUE
+                   REWRITE KLANT INVALID KEY PERFORM FOUTVERWIJDEREN
+                   END-REWRITE
+               END-IF
+               IF INVOER-OK
+                   PERFORM SCHRIJF-AUDIT-VERWIJDEREN
+               END-IF
            END-PERFORM.
 
        WIJZIGPROC.
@@ -165,6 +287,11 @@
                END-IF
            END-PERFORM
            IF NOT NR=0
+               MOVE NAAM     TO KV-NAAM
+               MOVE STRAAT   TO KV-STRAAT
+               MOVE POSTCODE TO KV-POSTCODE
+               MOVE GEMEENTE TO KV-GEMEENTE
+               MOVE TEL      TO KV-TEL
                PERFORM WITH TEST AFTER UNTIL INVOER-OK
                    SET INVOER-OK TO TRUE
                    DISPLAY WIJZIGSCHERM
@@ -173,14 +300,167 @@
                    PERFORM CLEANUPKLANT
                    REWRITE KLANT INVALID KEY PERFORM FOUTWIJZIGEN
                    END-REWRITE
+                   IF INVOER-OK
+                       PERFORM SCHRIJF-AUDIT-WIJZIGEN
+                   END-IF
                END-PERFORM
            END-IF.
 
+       KLANTENLIJSTPROC.
+           MOVE "N" TO KLANTENGEDAAN
+           MOVE ZEROS TO NR
+           START KLANTEN KEY IS NOT LESS THAN NR
+               INVALID KEY MOVE "J" TO KLANTENGEDAAN
+           END-START
+           PERFORM PRINTKLANTENLIJNEN
+           PERFORM PRINTHEADLINES
+           DISPLAY "0. TERUG NAAR HOOFDMENU"
+           ACCEPT MENUWAARDE.
+
+       PRINTKLANTENLIJNEN.
+           PERFORM PRINTHEADLINES
+           PERFORM PRINTKLANTENKOP
+           PERFORM PRINTHEADLINES
+           PERFORM PRINTKLANT UNTIL STOPLEZENKLANTEN.
+
+       PRINTHEADLINES.
+           DISPLAY "+-------+" WITH NO ADVANCING
+           PERFORM PRINTMIN 20 TIMES
+           DISPLAY "+" WITH NO ADVANCING
+           PERFORM PRINTMIN 20 TIMES
+           DISPLAY "+" WITH NO ADVANCING
+           PERFORM PRINTMIN 13 TIMES
+           DISPLAY "+".
+
+       PRINTMIN.
+           DISPLAY "-" WITH NO ADVANCING.
+
+       PRINTKLANTENKOP.
+           DISPLAY "|" NRKOP "|" NAAMKOP "|" GEMEENTEKOP
+                   WITH NO ADVANCING
+           DISPLAY "|" TELKOP "|".
+
+       PRINTKLANT.
+           READ KLANTEN NEXT RECORD AT END MOVE "J" TO KLANTENGEDAAN
+           END-READ
+           IF NOT STOPLEZENKLANTEN AND KLANT-ACTIEF
+               DISPLAY "|" NR "|" NAAM "|" GEMEENTE
+                       WITH NO ADVANCING
+               DISPLAY "|" TEL "|"
+           END-IF.
+
+       KLANTINFOPROC.
+           MOVE ALL "_" TO NR
+           PERFORM WITH TEST AFTER UNTIL INVOER-OK
+               SET INVOER-OK TO TRUE
+               DISPLAY KLANTNUMMERSCHERM
+               ACCEPT KLANTNUMMERSCHERM
+               PERFORM CLEANUPKLANT
+               IF NOT NR = 0
+                   READ KLANTEN INVALID KEY PERFORM FOUTZOEKEN
+                   END-READ
+               END-IF
+           END-PERFORM
+           IF NOT NR = 0
+               MOVE NR TO WS-INFO-NR
+               PERFORM TOON-KLANTINFO
+               PERFORM TOON-MINI-AFSCHRIFT
+               DISPLAY "0. TERUG NAAR HOOFDMENU"
+               ACCEPT MENUWAARDE
+           END-IF.
+
+       TOON-KLANTINFO.
+           DISPLAY "KLANTNUMMER: " NR
+           DISPLAY "NAAM       : " NAAM
+           DISPLAY "STRAAT     : " STRAAT
+           DISPLAY "POSTCODE   : " POSTCODE
+           DISPLAY "GEMEENTE   : " GEMEENTE
+           DISPLAY "TEL        : " TEL
+           IF KLANT-INACTIEF
+               DISPLAY "STATUS     : INACTIEF"
+           ELSE
+               DISPLAY "STATUS     : ACTIEF"
+           END-IF.
+
+       TOON-MINI-AFSCHRIFT.
+           DISPLAY "LAATSTE VERRICHTINGEN:"
+           MOVE "N" TO VERRICHTINGENGEDAAN
+           OPEN INPUT VERRICHTINGEN
+           PERFORM TOON-EEN-VERRICHTING UNTIL STOPLEZENVERRICHTINGEN
+           CLOSE VERRICHTINGEN.
+
+       TOON-EEN-VERRICHTING.
+           READ VERRICHTINGEN AT END MOVE "J" TO VERRICHTINGENGEDAAN
+           END-READ
+           IF NOT STOPLEZENVERRICHTINGEN
+               IF DEEL2 IN VAN = WS-INFO-NR
+                       OR DEEL2 IN NAAR = WS-INFO-NR
+                   DISPLAY DATUM " | SOORT " SOORT " | VAN "
+                           DEEL2 IN VAN " | NAAR " DEEL2 IN NAAR
+                           " | " GEHEEL IN BEDRAG "," DECIMAAL IN BEDRAG
+               END-IF
+           END-IF.
+
+       STEMPEL-AUDIT.
+           MOVE SPACES TO AUDITREGEL
+           ACCEPT WS-AUDIT-DATUM FROM DATE
+      * JAAR 2000 PROBLEEM OPLOSSEN!
+           ADD 20000000 TO WS-AUDIT-DATUM
+           ACCEPT WS-AUDIT-TIJD FROM TIME
+           COMPUTE A-TIJDSTEMPEL = WS-AUDIT-DATUM * 100000000 +
+                   WS-AUDIT-TIJD
+           MOVE NR TO A-NR.
+
+       SCHRIJF-AUDIT-TOEVOEGEN.
+           PERFORM STEMPEL-AUDIT
+           MOVE "TOEVOEGEN" TO A-ACTIE
+           MOVE NAAM     TO A-NA-NAAM
+           MOVE STRAAT   TO A-NA-STRAAT
+           MOVE POSTCODE TO A-NA-POSTCODE
+           MOVE GEMEENTE TO A-NA-GEMEENTE
+           MOVE TEL      TO A-NA-TEL
+           WRITE AUDITREGEL.
+
+       SCHRIJF-AUDIT-VERWIJDEREN.
+           PERFORM STEMPEL-AUDIT
+           MOVE "VERWIJDEREN" TO A-ACTIE
+           MOVE KV-NAAM     TO A-VOOR-NAAM
+           MOVE KV-STRAAT   TO A-VOOR-STRAAT
+           MOVE KV-POSTCODE TO A-VOOR-POSTCODE
+           MOVE KV-GEMEENTE TO A-VOOR-GEMEENTE
+           MOVE KV-TEL      TO A-VOOR-TEL
+      * NAAM/STRAAT/POSTCODE/GEMEENTE/TEL BLIJVEN ONGEWIJZIGD BIJ EEN
+      * VERWIJDERING (ENKEL KLANT-STATUS WORDT INACTIEF); DE "NA"-KANT
+      * TOONT DUS DEZELFDE GEGEVENS, ZODAT DE AUDITREGEL BEVESTIGT DAT
+      * ALLEEN DE STATUS VERANDERDE EN NIET DE KLANTGEGEVENS ZELF.
+           MOVE NAAM     TO A-NA-NAAM
+           MOVE STRAAT   TO A-NA-STRAAT
+           MOVE POSTCODE TO A-NA-POSTCODE
+           MOVE GEMEENTE TO A-NA-GEMEENTE
+           MOVE TEL      TO A-NA-TEL
+           WRITE AUDITREGEL.
+
+       SCHRIJF-AUDIT-WIJZIGEN.
+           PERFORM STEMPEL-AUDIT
+           MOVE "WIJZIGEN" TO A-ACTIE
+           MOVE KV-NAAM     TO A-VOOR-NAAM
+           MOVE KV-STRAAT   TO A-VOOR-STRAAT
+           MOVE KV-POSTCODE TO A-VOOR-POSTCODE
+           MOVE KV-GEMEENTE TO A-VOOR-GEMEENTE
+           MOVE KV-TEL      TO A-VOOR-TEL
+           MOVE NAAM     TO A-NA-NAAM
+           MOVE STRAAT   TO A-NA-STRAAT
+           MOVE POSTCODE TO A-NA-POSTCODE
+           MOVE GEMEENTE TO A-NA-GEMEENTE
+           MOVE TEL      TO A-NA-TEL
+           WRITE AUDITREGEL.
+
        EINDEPROC.
            EXIT.
 
        SLUITBESTAND.
-           CLOSE KLANTEN.
+           CLOSE KLANTEN
+           CLOSE KLANTENAUDIT.
 
        FOUTTOEVOEGEN.
            MOVE "NUMMER BESTAAT REEDS!" TO FOUTMELDING
@@ -192,4 +472,8 @@
            MOVE "NUMMER BESTAAT NIET!" TO FOUTMELDING
            SET INVOER-NOK TO TRUE.
 
+       FOUTALINACTIEF.
+           MOVE "KLANT IS REEDS INACTIEF!" TO FOUTMELDING
+           SET INVOER-NOK TO TRUE.
+
 
