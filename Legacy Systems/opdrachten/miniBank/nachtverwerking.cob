@@ -0,0 +1,138 @@
+      ************************************************************
+      * NACHTVERWERKING
+      *
+      * NACHTELIJKE BATCHJOB DIE DE DAG-/RAPPORTEERSTAPPEN VAN
+      * VERRICHTING (VIA DAGAFSLUITING), KLANTENBEHEER EN
+      * PRINT-PRODUCTEN NA ELKAAR UITVOERT EN VAN ELKE STAP START-
+      * EN EINDTIJD PLUS RETURN-STATUS WEGSCHRIJFT NAAR EEN
+      * NACHTLOGBESTAND. ALS EEN STAP FAALT (RETURN-CODE NIET 0)
+      * WORDT DE VOLGENDE STAP NIET MEER UITGEVOERD.
+      *
+      * KLANTENBEHEER EN PRINT-PRODUCTEN ZIJN NORMAAL INTERACTIEVE
+      * PROGRAMMA'S; DE OMGEVINGSVARIABELE NACHTBATCH WORDT OP "J"
+      * GEZET ZODAT ZE HUN NIET-INTERACTIEVE RAPPORTEERSTAP UITVOEREN
+      * IN PLAATS VAN HUN MENU TE TONEN.
+      *
+      * DAGAFSLUITING, KLANTENBEHEER EN PRINT-PRODUCTEN WORDEN DYNAMISCH
+      * AANGEROEPEN (CALL MET EEN LETTERLIJKE NAAM) EN MOETEN DUS ALS
+      * SUBPROGRAMMA MEEGELINKT ZIJN IN HETZELFDE EXECUTABLE, NIET LOS
+      * GEBOUWD ZOALS BIJ HUN EIGEN STANDALONE GEBRUIK. BOUW DEZE JOB
+      * DUS ALTIJD MET ALLE VIER DE BRONBESTANDEN IN EEN COMMANDO:
+      *     cobc -x nachtverwerking.cob dagafsluiting.cob \
+      *          klantenBeheer.cob printProducten.cob -o nachtverwerking
+      * (DE LAATSTE DRIE WORDEN DOOR cobc ALS MEEGELINKTE SUBPROGRAMMA'S
+      * BEHANDELD OMDAT ZE NA HET EERSTE BRONBESTAND STAAN; ZE BLIJVEN
+      * DAARNAAST OOK GEWOON APART BOUWBAAR EN UITVOERBAAR VOOR HUN
+      * INTERACTIEVE GEBRUIK). MOCHT EEN VAN DE DRIE PROGRAMMA'S TOCH
+      * ONTBREKEN BIJ HET LINKEN, DAN VANGT DE ON EXCEPTION OP ELKE
+      * CALL DAT OP ALS EEN FOUT-STAP IN HET NACHTLOG IN PLAATS VAN DE
+      * HELE JOB ONAANGEKONDIGD TE LATEN AFBREKEN.
+      *
+      ************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NACHTVERWERKING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL JOBLOG
+                  ASSIGN TO "BESTANDEN/NACHTLOG"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOBLOG.
+       01  LOGREGEL.
+           02 L-DATUM       PIC 9(8).
+           02 FILLER        PIC X VALUE SPACE.
+           02 L-STAP        PIC X(15).
+           02 FILLER        PIC X VALUE SPACE.
+           02 L-START-TIJD  PIC 9(8).
+           02 FILLER        PIC X VALUE SPACE.
+           02 L-EIND-TIJD   PIC 9(8).
+           02 FILLER        PIC X VALUE SPACE.
+           02 L-STATUS      PIC X(4).
+               88 L-OK   VALUE "OK".
+               88 L-FOUT VALUE "FOUT".
+
+       WORKING-STORAGE SECTION.
+       77  WS-VANDAAG    PIC 9(8).
+       77  WS-RC         PIC S9(4) VALUE ZERO.
+       77  GESTOPT-VLAG  PIC X VALUE "N".
+           88 GESTOPT VALUE "J".
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM STAP-VERRICHTING
+           IF NOT GESTOPT
+               PERFORM STAP-KLANTENBEHEER
+           END-IF
+           IF NOT GESTOPT
+               PERFORM STAP-STOCK
+           END-IF
+           PERFORM SLUITBESTAND
+           IF GESTOPT
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       INITIALISEER.
+           ACCEPT WS-VANDAAG FROM DATE
+      * JAAR 2000 PROBLEEM OPLOSSEN!
+           ADD 20000000 TO WS-VANDAAG
+           SET ENVIRONMENT "NACHTBATCH" TO "J"
+           MOVE SPACES TO LOGREGEL
+           OPEN EXTEND JOBLOG.
+
+       STAP-VERRICHTING.
+           ACCEPT L-START-TIJD FROM TIME
+           MOVE 0 TO RETURN-CODE
+           CALL "DAGAFSLUITING"
+               ON EXCEPTION
+                   MOVE 8 TO RETURN-CODE
+           END-CALL
+           MOVE RETURN-CODE TO WS-RC
+           ACCEPT L-EIND-TIJD FROM TIME
+           MOVE "VERRICHTING" TO L-STAP
+           PERFORM SCHRIJF-LOGREGEL.
+
+       STAP-KLANTENBEHEER.
+           ACCEPT L-START-TIJD FROM TIME
+           MOVE 0 TO RETURN-CODE
+           CALL "KLANTENBEHEER"
+               ON EXCEPTION
+                   MOVE 8 TO RETURN-CODE
+           END-CALL
+           MOVE RETURN-CODE TO WS-RC
+           ACCEPT L-EIND-TIJD FROM TIME
+           MOVE "KLANTENBEHEER" TO L-STAP
+           PERFORM SCHRIJF-LOGREGEL.
+
+       STAP-STOCK.
+           ACCEPT L-START-TIJD FROM TIME
+           MOVE 0 TO RETURN-CODE
+           CALL "PRINT-PRODUCTEN"
+               ON EXCEPTION
+                   MOVE 8 TO RETURN-CODE
+           END-CALL
+           MOVE RETURN-CODE TO WS-RC
+           ACCEPT L-EIND-TIJD FROM TIME
+           MOVE "PRINT-PRODUCTEN" TO L-STAP
+           PERFORM SCHRIJF-LOGREGEL.
+
+       SCHRIJF-LOGREGEL.
+           MOVE WS-VANDAAG TO L-DATUM
+           IF WS-RC = 0
+               SET L-OK TO TRUE
+           ELSE
+               SET L-FOUT TO TRUE
+               SET GESTOPT TO TRUE
+           END-IF
+           WRITE LOGREGEL.
+
+       SLUITBESTAND.
+           CLOSE JOBLOG.
