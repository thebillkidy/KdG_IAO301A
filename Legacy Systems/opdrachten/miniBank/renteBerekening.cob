@@ -0,0 +1,211 @@
+      ************************************************************
+      * RENTEBEREKENING
+      *
+      * MAANDELIJKSE BATCHJOB: LOOPT ALLE ACTIEVE KLANTEN AF,
+      * BEREKENT DE RENTE OP HUN SALDO EN BOEKT DIE RENTE BIJ.
+      * DE RENTE WORDT ZOWEL BIJGEWERKT IN "BESTANDEN/SALDO" ALS
+      * WEGGESCHREVEN ALS EEN VERRICHTING (SOORT 4, RENTE) IN
+      * "BESTANDEN/DAGVERRICHTINGEN", ZODAT DE DAGAFSLUITING ZE
+      * MEE OPNEEMT IN HAAR RAPPORT.
+      *
+      ************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENTEBEREKENING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL KLANTEN ASSIGN TO "BESTANDEN/KLANTEN"
+                  ACCESS MODE IS DYNAMIC
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS NR.
+           SELECT OPTIONAL SALDI ASSIGN TO "BESTANDEN/SALDO"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS SALDO-NR.
+           SELECT OPTIONAL VERRICHTINGEN
+                  ASSIGN TO "BESTANDEN/DAGVERRICHTINGEN".
+           SELECT OPTIONAL CHECKPUNT
+                  ASSIGN TO "BESTANDEN/RENTECHECKPUNT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KLANTEN BLOCK CONTAINS 10 RECORDS.
+       01  KLANT.
+           02 NR       PIC 9(7).
+           02 NAAM     PIC X(20).
+           02 STRAAT   PIC X(30).
+           02 POSTCODE PIC X(8).
+           02 GEMEENTE PIC X(20).
+           02 TEL      PIC X(13).
+           02 KLANT-STATUS   PIC X.
+               88 KLANT-ACTIEF   VALUE "A".
+               88 KLANT-INACTIEF VALUE "I".
+
+       FD  SALDI BLOCK CONTAINS 10 RECORDS.
+       01  SALDOREC.
+           02 SALDO-NR PIC 9(7).
+           02 SALDO-BEDRAG.
+               03 SALDO-GEHEEL    PIC 9(7).
+               03 SALDO-DECIMAAL  PIC 9(2).
+
+       FD  VERRICHTINGEN BLOCK CONTAINS 10 RECORDS.
+       01  VERRICHTING.
+           02 SOORT PIC 9.
+               88 OVERSCHRIJVING VALUE 1.
+               88 STORTING       VALUE 2.
+               88 AFHALING       VALUE 3.
+               88 RENTE          VALUE 4.
+           02 VAN.
+               03 DEEL1 PIC 9(3).
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 9(2).
+           02 NAAR.
+               03 DEEL1 PIC 9(3).
+               03 DEEL2 PIC 9(7).
+               03 DEEL3 PIC 9(2).
+           02 BEDRAG.
+               03 GEHEEL PIC 9(7).
+               03 DECIMAAL PIC 9(2).
+           02 DATUM  PIC 9(8).
+           02 MEDEDELING PIC X(50).
+
+       FD  CHECKPUNT.
+       01  CHECKPUNTREGEL PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       77  WS-RENTEVOET      PIC 9V9(4) VALUE 0.0100.
+       77  WS-VANDAAG        PIC 9(8).
+       77  WS-SALDO-CENTEN   PIC 9(9).
+       77  WS-RENTE-CENTEN   PIC 9(9).
+       77  GEDAAN            PIC X(1).
+           88 STOPLEZEN VALUE "J".
+       77  WS-AANTAL-VERWERKT PIC 9(5) VALUE ZERO.
+       77  WS-CHECKPUNT-NR    PIC 9(7) VALUE ZERO.
+       77  WS-AL-VERWERKT-VLAG PIC X VALUE "N".
+           88 AL-VERWERKT VALUE "J".
+       77  WS-SCAN-GEDAAN     PIC X.
+           88 SCAN-KLAAR VALUE "J".
+       77  WS-SCAN-NR         PIC 9(7).
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM VERWERK-KLANTEN UNTIL STOPLEZEN
+           PERFORM WIS-CHECKPUNT
+           PERFORM SLUITBESTAND
+           DISPLAY "RENTEBEREKENING: " WS-AANTAL-VERWERKT
+                   " REKENINGEN BIJGEWERKT."
+           STOP RUN.
+
+       INITIALISEER.
+           MOVE "N" TO GEDAAN
+           ACCEPT WS-VANDAAG FROM DATE
+      * JAAR 2000 PROBLEEM OPLOSSEN!
+           ADD 20000000 TO WS-VANDAAG
+           OPEN INPUT KLANTEN
+           OPEN I-O SALDI
+           OPEN EXTEND VERRICHTINGEN
+           PERFORM LEES-CHECKPUNT
+           MOVE WS-CHECKPUNT-NR TO NR
+           START KLANTEN KEY IS NOT LESS THAN NR
+               INVALID KEY MOVE "J" TO GEDAAN
+           END-START.
+
+       LEES-CHECKPUNT.
+           MOVE ZEROS TO WS-CHECKPUNT-NR
+           OPEN INPUT CHECKPUNT
+           READ CHECKPUNT AT END MOVE ZEROS TO CHECKPUNTREGEL
+           END-READ
+           MOVE CHECKPUNTREGEL TO WS-CHECKPUNT-NR
+           CLOSE CHECKPUNT.
+
+       SCHRIJF-CHECKPUNT.
+           OPEN OUTPUT CHECKPUNT
+           MOVE NR TO CHECKPUNTREGEL
+           WRITE CHECKPUNTREGEL
+           CLOSE CHECKPUNT.
+
+       WIS-CHECKPUNT.
+           OPEN OUTPUT CHECKPUNT
+           MOVE ZEROS TO CHECKPUNTREGEL
+           WRITE CHECKPUNTREGEL
+           CLOSE CHECKPUNT.
+
+       VERWERK-KLANTEN.
+           READ KLANTEN NEXT RECORD AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN
+               PERFORM SCHRIJF-CHECKPUNT
+               IF KLANT-ACTIEF
+                   PERFORM VERWERK-EEN-KLANT
+               END-IF
+           END-IF.
+
+       VERWERK-EEN-KLANT.
+           MOVE NR TO SALDO-NR
+           READ SALDI
+               INVALID KEY CONTINUE
+               NOT INVALID KEY PERFORM BEREKEN-EN-BOEK-RENTE
+           END-READ.
+
+       BEREKEN-EN-BOEK-RENTE.
+           PERFORM CONTROLEER-AL-VERWERKT
+           IF NOT AL-VERWERKT
+               COMPUTE WS-SALDO-CENTEN =
+                       SALDO-GEHEEL * 100 + SALDO-DECIMAAL
+               COMPUTE WS-RENTE-CENTEN ROUNDED =
+                       WS-SALDO-CENTEN * WS-RENTEVOET
+               IF WS-RENTE-CENTEN > 0
+                   ADD WS-RENTE-CENTEN TO WS-SALDO-CENTEN
+                   DIVIDE WS-SALDO-CENTEN BY 100
+                       GIVING SALDO-GEHEEL
+                       REMAINDER SALDO-DECIMAAL
+                   PERFORM SCHRIJF-RENTEVERRICHTING
+                   REWRITE SALDOREC
+                   ADD 1 TO WS-AANTAL-VERWERKT
+               END-IF
+           END-IF.
+
+      * CONTROLEERT OF ER VOOR DEZE KLANT VANDAAG AL EEN
+      * RENTEVERRICHTING WERD WEGGESCHREVEN, ZODAT EEN HERSTART NA
+      * EEN CRASH TUSSEN DE VERRICHTING-LOG EN DE SALDO-REWRITE GEEN
+      * DUBBELE RENTE BOEKT (ZIE HEADER-COMMENTAAR RESTART-CHECKPUNT).
+       CONTROLEER-AL-VERWERKT.
+           MOVE "N" TO WS-AL-VERWERKT-VLAG
+           MOVE NR TO WS-SCAN-NR
+           CLOSE VERRICHTINGEN
+           OPEN INPUT VERRICHTINGEN
+           MOVE "N" TO WS-SCAN-GEDAAN
+           PERFORM SCAN-EEN-VERRICHTING UNTIL SCAN-KLAAR
+           CLOSE VERRICHTINGEN
+           OPEN EXTEND VERRICHTINGEN.
+
+       SCAN-EEN-VERRICHTING.
+           READ VERRICHTINGEN AT END MOVE "J" TO WS-SCAN-GEDAAN
+           END-READ
+           IF NOT SCAN-KLAAR
+               IF RENTE AND DATUM = WS-VANDAAG
+                       AND DEEL2 IN NAAR = WS-SCAN-NR
+                   SET AL-VERWERKT TO TRUE
+                   MOVE "J" TO WS-SCAN-GEDAAN
+               END-IF
+           END-IF.
+
+       SCHRIJF-RENTEVERRICHTING.
+           MOVE ZEROS TO VERRICHTING
+           SET RENTE TO TRUE
+           MOVE NR TO DEEL2 IN NAAR
+           DIVIDE WS-RENTE-CENTEN BY 100
+               GIVING GEHEEL IN BEDRAG
+               REMAINDER DECIMAAL IN BEDRAG
+           MOVE WS-VANDAAG TO DATUM
+           MOVE "MAANDELIJKSE RENTE" TO MEDEDELING
+           WRITE VERRICHTING.
+
+       SLUITBESTAND.
+           CLOSE KLANTEN
+           CLOSE SALDI
+           CLOSE VERRICHTINGEN.
