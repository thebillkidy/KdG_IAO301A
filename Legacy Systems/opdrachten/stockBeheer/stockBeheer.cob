@@ -0,0 +1,183 @@
+      ********************************************
+      * STOCKBEHEER
+      *
+      * DIT PROGRAMMA LAAT TOE OM:
+      * - EEN PRODUCT TOE TE VOEGEN
+      * - EEN PRODUCT TE WISSEN
+      * - PRODUCTGEGEVENS TE WIJZIGEN
+      *
+      * ER WORDT GEBRUIK GEMAAKT VAN FULL SCREEN IO
+      *
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STOCKBEHEER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL Stock ASSIGN TO "BESTANDEN/STOCK.DAT"
+                  ACCESS MODE IS RANDOM
+                  ORGANIZATION IS INDEXED
+                  RECORD KEY IS NR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Stock BLOCK CONTAINS 10 RECORDS.
+       01  PRODUCT.
+           02 NR              PIC X(6).
+           02 NAAM            PIC X(40).
+           02 INSTOCK         PIC 9(4).
+           02 REORDER-DREMPEL PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       77  MENUWAARDE PIC 9 VALUE 0.
+           88 MENU-WAARDE-GELDIG VALUES 0 THRU 3.
+           88 M-VOEGTOE   VALUE 1.
+           88 M-VERWIJDER VALUE 2.
+           88 M-WIJZIG    VALUE 3.
+           88 M-EINDE     VALUE 0.
+       77  FOUTMELDING PIC X(79).
+       77  INVOERSTATUS PIC X.
+           88 INVOER-OK VALUE "J".
+           88 INVOER-NOK VALUE "N".
+
+       SCREEN SECTION.
+       01  HOOFDMENU.
+           02 BLANK SCREEN.
+           02 LINE 6 COL 23  VALUE "KIES EEN VAN VOLGENDE OPTIES:".
+           02 LINE 8 COL 25  VALUE "1. VOEG PRODUCT TOE".
+           02 LINE 9 COL 25  VALUE "2. VERWIJDER PRODUCT".
+           02 LINE 10 COL 25 VALUE "3. WIJZIG PRODUCTGEGEVENS".
+           02 LINE 12 COL 25 VALUE "0. EINDE".
+           02 LINE 20 COL 1  VALUE "UW SELECTIE:".
+           02 LINE 20 COL 15 PIC Z USING MENUWAARDE.
+           02 LINE 24 COL 1  PIC X(79) FROM FOUTMELDING.
+       01 VOEGTOESCHERM.
+           02 BLANK SCREEN.
+           02 LINE 6  COL 23 VALUE "VUL HIER DE GEGEVENS IN:".
+       01 PRODUCTNRSCHERM.
+           02 LINE 8  COL 23 VALUE "PRODUCTNUMMER:".
+           02 LINE 8  COL 41 PIC X(6) USING NR.
+       01 GEGEVENSSCHERM.
+           02 LINE 9  COL 23 VALUE "NAAM:".
+           02 LINE 10 COL 23 VALUE "IN STOCK:".
+           02 LINE 11 COL 23 VALUE "HERBEVOORRADINGSDREMPEL:".
+           02 LINE 9  COL 41 PIC X(40) USING NAAM.
+           02 LINE 10 COL 41 PIC 9(4) USING INSTOCK.
+           02 LINE 11 COL 49 PIC 9(4) USING REORDER-DREMPEL.
+           02 LINE 24 COL 1 PIC X(79) FROM FOUTMELDING.
+       01 WIJZIGSCHERM.
+           02 BLANK SCREEN.
+           02 LINE 6  COL 23 VALUE "WIJZIG DE PRODUCTGEGEVENS:".
+       01 VERWIJDERSCHERM.
+           02 BLANK SCREEN.
+           02 LINE 6 COL 23 VALUE "PRODUCT VERWIJDEREN".
+       01 PRODUCTNUMMERSCHERM.
+           02 BLANK SCREEN.
+           02 LINE 8 COL 23 VALUE "GEEF HET PRODUCTNUMMER:".
+           02 LINE 8 COL 48 PIC X(6) USING NR.
+           02 LINE 24 COL 1 PIC X(79) FROM FOUTMELDING.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM INITIALISEER
+           PERFORM DOETAAK WITH TEST AFTER UNTIL M-EINDE
+           PERFORM SLUITBESTAND
+           STOP RUN.
+
+       INITIALISEER.
+           OPEN I-O Stock.
+
+       DOETAAK.
+           MOVE SPACES TO FOUTMELDING
+           PERFORM HAALINPUT
+           PERFORM TOONFOUT THRU HAALINPUT UNTIL MENU-WAARDE-GELDIG
+           IF M-VOEGTOE
+               PERFORM VOEGTOEPROC
+           ELSE IF M-VERWIJDER
+               PERFORM VERWIJDERPROC
+           ELSE IF M-WIJZIG
+               PERFORM WIJZIGPROC
+           ELSE
+               PERFORM EINDEPROC
+           END-IF.
+
+       TOONFOUT.
+           MOVE "KIES EEN WAARDE TUSSEN 0 EN 3!" TO FOUTMELDING.
+
+       HAALINPUT.
+           DISPLAY HOOFDMENU
+           ACCEPT HOOFDMENU.
+
+       VOEGTOEPROC.
+           MOVE ALL "_" TO PRODUCT
+           PERFORM WITH TEST AFTER UNTIL INVOER-OK
+               SET INVOER-OK TO TRUE
+               DISPLAY VOEGTOESCHERM
+               DISPLAY PRODUCTNRSCHERM
+               DISPLAY GEGEVENSSCHERM
+               ACCEPT PRODUCTNRSCHERM
+               ACCEPT GEGEVENSSCHERM
+               PERFORM CLEANUPPRODUCT
+               WRITE PRODUCT INVALID KEY PERFORM FOUTTOEVOEGEN
+               END-WRITE
+           END-PERFORM.
+
+       CLEANUPPRODUCT.
+           INSPECT PRODUCT REPLACING ALL "_" BY " "
+      * DIT IS OM EEN BUG IN DE COMPILER TE OMZEILEN
+           INSPECT NR REPLACING ALL X"00" BY SPACE
+           INSPECT NAAM REPLACING ALL X"00" BY SPACE.
+
+       VERWIJDERPROC.
+           MOVE ALL "_" TO NR
+           PERFORM WITH TEST AFTER UNTIL INVOER-OK
+               SET INVOER-OK TO TRUE
+               DISPLAY VERWIJDERSCHERM
+               DISPLAY PRODUCTNUMMERSCHERM
+               ACCEPT PRODUCTNUMMERSCHERM
+               PERFORM CLEANUPPRODUCT
+               DELETE Stock INVALID KEY PERFORM FOUTVERWIJDEREN
+               END-DELETE
+           END-PERFORM.
+
+       WIJZIGPROC.
+           MOVE ALL "_" TO NR
+           PERFORM WITH TEST AFTER UNTIL INVOER-OK
+               SET INVOER-OK TO TRUE
+               DISPLAY PRODUCTNUMMERSCHERM
+               ACCEPT PRODUCTNUMMERSCHERM
+               PERFORM CLEANUPPRODUCT
+               IF NOT NR = SPACES
+                   READ Stock INVALID KEY PERFORM FOUTZOEKEN
+                   END-READ
+               END-IF
+           END-PERFORM
+           IF NOT NR = SPACES
+               PERFORM WITH TEST AFTER UNTIL INVOER-OK
+                   SET INVOER-OK TO TRUE
+                   DISPLAY WIJZIGSCHERM
+                   DISPLAY GEGEVENSSCHERM
+                   ACCEPT GEGEVENSSCHERM
+                   PERFORM CLEANUPPRODUCT
+                   REWRITE PRODUCT INVALID KEY PERFORM FOUTWIJZIGEN
+                   END-REWRITE
+               END-PERFORM
+           END-IF.
+
+       EINDEPROC.
+           EXIT.
+
+       SLUITBESTAND.
+           CLOSE Stock.
+
+       FOUTTOEVOEGEN.
+           MOVE "NUMMER BESTAAT REEDS!" TO FOUTMELDING
+           SET INVOER-NOK TO TRUE.
+
+       FOUTZOEKEN.
+       FOUTWIJZIGEN.
+       FOUTVERWIJDEREN.
+           MOVE "NUMMER BESTAAT NIET!" TO FOUTMELDING
+           SET INVOER-NOK TO TRUE.
