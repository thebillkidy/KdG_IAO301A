@@ -8,35 +8,89 @@
            SELECT Stock ASSIGN TO "BESTANDEN/STOCK.DAT"
                   ACCESS MODE IS SEQUENTIAL
                   ORGANIZATION IS INDEXED
-                  RECORD KEY IS NR.
+                  RECORD KEY IS NR
+                  FILE STATUS IS WS-STOCK-STATUS.
+           SELECT WERKBESTAND ASSIGN TO "WERKBESTAND".
+           SELECT OPTIONAL CSVBESTAND
+                  ASSIGN TO "BESTANDEN/STOCK.CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  Stock BLOCK CONTAINS 10 RECORDS.
        01  PRODUCT.
-           02 NR       PIC X(6).
-           02 NAAM     PIC X(40).
-           02 INSTOCK  PIC 9(4).
+           02 NR              PIC X(6).
+           02 NAAM            PIC X(40).
+           02 INSTOCK         PIC 9(4).
+           02 REORDER-DREMPEL PIC 9(4).
+
+       SD  WERKBESTAND.
+       01  WERKRECORD.
+           02 WK-INSTOCK PIC 9(4).
+           02 WK-NR      PIC X(6).
+           02 WK-NAAM    PIC X(40).
+
+       FD  CSVBESTAND.
+       01  CSVREGEL PIC X(80).
+
        WORKING-STORAGE SECTION.
        77  NRKOP      PIC X(6) VALUE "  NR  ".
        77  NAAMKOP    PIC X(40) VALUE "                  NAAM         ".
        77  INSTOCKKOP PIC X(4) VALUE "STOC".
        77  GEDAAN     PIC X(1).
            88 STOPLEZEN VALUE "J".
+       77  MODUS      PIC 9 VALUE 1.
+           88 MODUS-GELDIG          VALUES 1 THRU 3.
+           88 MODUS-TABEL          VALUE 1.
+           88 MODUS-HERBEVOORRADING VALUE 2.
+           88 MODUS-CSV            VALUE 3.
+       77  CSV-INSTOCK PIC Z(4)9.
+       77  WS-STOCK-STATUS PIC XX.
+       77  LS-BATCHVLAG PIC X.
 
        PROCEDURE DIVISION.
 
        MAIN.
            PERFORM INITIALISEER
-           PERFORM PRINTSTOCK
-           PERFORM SLUITBESTAND
-           STOP RUN.
+           IF WS-STOCK-STATUS NOT = "00"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               ACCEPT LS-BATCHVLAG FROM ENVIRONMENT "NACHTBATCH"
+               IF LS-BATCHVLAG = "J"
+                   PERFORM PRINTSTOCK
+               ELSE
+                   PERFORM KIES-MODUS
+                   IF MODUS-HERBEVOORRADING
+                       PERFORM PRINTHERBEVOORRADING
+                   ELSE IF MODUS-CSV
+                       PERFORM EXPORTEER-CSV
+                   ELSE
+                       PERFORM PRINTSTOCK
+                   END-IF
+               END-IF
+               PERFORM SLUITBESTAND
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
 
        INITIALISEER.
            MOVE ZEROS TO PRODUCT
            MOVE "N" TO GEDAAN
            OPEN INPUT Stock.
 
+       KIES-MODUS.
+           PERFORM VRAAG-MODUS
+           PERFORM TOON-MODUSFOUT THRU VRAAG-MODUS UNTIL MODUS-GELDIG.
+
+       TOON-MODUSFOUT.
+           DISPLAY "KIES EEN WAARDE TUSSEN 1 EN 3!".
+
+       VRAAG-MODUS.
+           DISPLAY "1. VOLLEDIGE STOCKLIJST"
+           DISPLAY "2. HERBEVOORRADINGSLIJST (ONDER DE DREMPEL)"
+           DISPLAY "3. CSV-EXPORT VAN DE STOCKLIJST"
+           ACCEPT MODUS.
+
        PRINTSTOCK.
            PERFORM PRINTHEADLINES
            DISPLAY "|" NRKOP "|" NAAMKOP WITH NO ADVANCING
@@ -63,5 +117,61 @@
                DISPLAY INSTOCK "|"
            END-IF.
 
+       PRINTHERBEVOORRADING.
+           DISPLAY "HERBEVOORRADINGSLIJST (LAAGSTE STOCK EERST)"
+           SORT WERKBESTAND ON ASCENDING KEY WK-INSTOCK
+               INPUT PROCEDURE IS VERZAMEL-ONDER-DREMPEL
+               OUTPUT PROCEDURE IS TOON-HERBEVOORRADING.
+
+       VERZAMEL-ONDER-DREMPEL.
+           PERFORM VERZAMEL-EEN-PRODUCT UNTIL STOPLEZEN.
+
+       VERZAMEL-EEN-PRODUCT.
+           READ Stock AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN AND INSTOCK < REORDER-DREMPEL
+               MOVE INSTOCK TO WK-INSTOCK
+               MOVE NR      TO WK-NR
+               MOVE NAAM    TO WK-NAAM
+               RELEASE WERKRECORD
+           END-IF.
+
+       TOON-HERBEVOORRADING.
+           MOVE "N" TO GEDAAN
+           PERFORM PRINTHEADLINES
+           DISPLAY "|" NRKOP "|" NAAMKOP WITH NO ADVANCING
+           DISPLAY "|" INSTOCKKOP "|"
+           PERFORM PRINTHEADLINES
+           PERFORM TOON-EEN-HERBEVOORRADING UNTIL STOPLEZEN
+           PERFORM PRINTHEADLINES.
+
+       TOON-EEN-HERBEVOORRADING.
+           RETURN WERKBESTAND AT END MOVE "J" TO GEDAAN
+           END-RETURN
+           IF NOT STOPLEZEN
+               DISPLAY "|" WK-NR "|" WK-NAAM "|" WITH NO ADVANCING
+               DISPLAY WK-INSTOCK "|"
+           END-IF.
+
+       EXPORTEER-CSV.
+           OPEN OUTPUT CSVBESTAND
+           PERFORM EXPORTEER-EEN-PRODUCT UNTIL STOPLEZEN
+           CLOSE CSVBESTAND.
+
+       EXPORTEER-EEN-PRODUCT.
+           READ Stock AT END MOVE "J" TO GEDAAN
+           END-READ
+           IF NOT STOPLEZEN
+               MOVE INSTOCK TO CSV-INSTOCK
+               MOVE SPACES TO CSVREGEL
+               STRING FUNCTION TRIM(NR) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(NAAM) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM(CSV-INSTOCK) DELIMITED BY SIZE
+                      INTO CSVREGEL
+               WRITE CSVREGEL
+           END-IF.
+
        SLUITBESTAND.
-           CLOSE Stock.
\ No newline at end of file
+           CLOSE Stock.
